@@ -0,0 +1,31 @@
+000010*****************************************************************
+000020*                                                                *
+000030*    STUDREC.CPY                                                *
+000040*                                                                *
+000050*    SHARED STUDENT RECORD LAYOUT                                *
+000060*                                                                *
+000070*    USED AS THE REPEATING GROUP IN SANCHEZ01'S WORKING-STORAGE *
+000080*    TABLE AND AS THE FILE RECORD FOR EVERY PROGRAM THAT READS   *
+000090*    OR WRITES THE STUDENT MASTER FILE, SO THE STUDENT NUMBER,   *
+000100*    NAME, COURSE AND CONTACT FIELDS ARE DEFINED IN EXACTLY ONE  *
+000110*    PLACE FOR THE WHOLE SYSTEM.                                 *
+000120*                                                                *
+000130*    THE CALLING PROGRAM COPIES THIS AT LEVEL 03 (TO NEST IT     *
+000140*    UNDER AN OCCURS TABLE, AS SANCHEZ01 DOES) OR REPLACES THE   *
+000150*    LEVEL NUMBER TO 02 WHEN IT IS USED DIRECTLY AS A FILE       *
+000160*    RECORD, E.G.                                                *
+000170*        01  STUDENT-MASTER-RECORD.                              *
+000180*            COPY STUDREC REPLACING ==03== BY ==02==.            *
+000190*                                                                *
+000200*    MODIFICATION HISTORY                                        *
+000210*     DATE       BY   DESCRIPTION                                *
+000220*     2026-08-09 JS   INITIAL VERSION, FROM SANCHEZ01            *
+000230*****************************************************************
+000240     03  FULLNAME                      PIC X(30).
+000250     03  SNO                           PIC X(30).
+000260     03  COURSE                        PIC X(20).
+000270     03  CONTACT-INFO.
+000280         04  MOBILE                    PIC X(11).
+000290         04  LANDLINE                  PIC X(08).
+000300     03  AGE                           PIC 99.
+
