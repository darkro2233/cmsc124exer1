@@ -0,0 +1,309 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SANCHEZ04.
+000030 AUTHOR. J SANCHEZ.
+000040 INSTALLATION. REGISTRAR SYSTEMS UNIT.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                                *
+000090*    BULK ENROLLMENT LOADER                                      *
+000100*                                                                *
+000110*    BATCH PROGRAM THAT READS A FLAT FILE OF NEW STUDENT         *
+000120*    RECORDS (STUDLOAD) AND APPENDS THE NON-DUPLICATE ONES TO    *
+000130*    THE STUDENT MASTER FILE (STUDMAST). PROGRESS IS CHECKED     *
+000140*    OUT TO A CHECKPOINT FILE (STUDCKPT) EVERY FEW RECORDS SO    *
+000150*    THAT IF THE RUN IS INTERRUPTED, RESTARTING THE PROGRAM      *
+000160*    PICKS UP WHERE IT LEFT OFF INSTEAD OF RELOADING OR          *
+000170*    DUPLICATING RECORDS ALREADY POSTED TO THE MASTER.           *
+000180*                                                                *
+000190*    MODIFICATION HISTORY                                        *
+000200*     DATE       BY   DESCRIPTION                                *
+000210*     2026-08-09 JS   INITIAL VERSION                        *
+000211*     2026-08-09 JS   MATCHED THE MASTER-LOAD IDIOM AND TABLE *
+000212*                     CAPACITY TO SANCHEZ01; REFUSE TO RUN IF *
+000213*                     THE MASTER FILE OVERFLOWS THE TABLE     *
+000214*     2026-08-09 JS   LEAVE AN EXISTING CHECKPOINT ALONE WHEN *
+000215*                     THERE IS NO LOAD FILE TO PROCESS        *
+000220*****************************************************************
+
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER. IBM-370.
+000260 OBJECT-COMPUTER. IBM-370.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT STUDENT-MASTER-FILE
+000300         ASSIGN TO "STUDMAST"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+000330     SELECT LOAD-FILE
+000340         ASSIGN TO "STUDLOAD"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-LOAD-FILE-STATUS.
+000370     SELECT CHECKPOINT-FILE
+000380         ASSIGN TO "STUDCKPT"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  STUDENT-MASTER-FILE.
+000440 01  STUDENT-MASTER-RECORD.
+000450     COPY STUDREC
+000460         REPLACING ==03== BY ==02==
+000470             ==FULLNAME== BY ==SM-FULLNAME==
+000480             ==SNO== BY ==SM-SNO==
+000490             ==COURSE== BY ==SM-COURSE==
+000500             ==CONTACT-INFO== BY ==SM-CONTACT-INFO==
+000510             ==MOBILE== BY ==SM-MOBILE==
+000520             ==LANDLINE== BY ==SM-LANDLINE==
+000530             ==AGE== BY ==SM-AGE==.
+
+000540 FD  LOAD-FILE.
+000550 01  LOAD-RECORD.
+000560     COPY STUDREC
+000570         REPLACING ==03== BY ==02==
+000580             ==FULLNAME== BY ==LOAD-FULLNAME==
+000590             ==SNO== BY ==LOAD-SNO==
+000600             ==COURSE== BY ==LOAD-COURSE==
+000610             ==CONTACT-INFO== BY ==LOAD-CONTACT-INFO==
+000620             ==MOBILE== BY ==LOAD-MOBILE==
+000630             ==LANDLINE== BY ==LOAD-LANDLINE==
+000640             ==AGE== BY ==LOAD-AGE==.
+
+000650 FD  CHECKPOINT-FILE.
+000660 01  CHECKPOINT-RECORD                PIC 9(09).
+
+000670 WORKING-STORAGE SECTION.
+000675*    STUDENT-INFO MUST STAY IN STEP WITH THE OCCURS COUNT IN
+000676*    THE STUDENT TABLE IN SANCHEZ01 -- BOTH PROGRAMS LOAD THE
+000677*    WHOLE STUDENT-MASTER-FILE INTO MEMORY.
+000680 01  STUDENT.
+000690         02  STUDENT-INFO OCCURS 2000 TIMES.
+000700             COPY STUDREC.
+
+000710 77  CTR                           PIC 9(04) COMP.
+000720 77  STUDCOUNT                     PIC 9(04) COMP VALUE 0.
+000721 77  WS-MAX-STUDENTS               PIC 9(04) COMP VALUE 2000.
+
+000730 77  WS-STUDENT-FILE-STATUS        PIC X(02).
+000740 77  WS-LOAD-FILE-STATUS           PIC X(02).
+000750 77  WS-CKPT-FILE-STATUS           PIC X(02).
+
+000760 77  WS-EOF-SW                     PIC X(01)    VALUE "N".
+000770         88  WS-EOF                                 VALUE "Y".
+000780         88  WS-NOT-EOF                             VALUE "N".
+000785 77  WS-MASTER-TRUNCATED-SW        PIC X(01)    VALUE "N".
+000786         88  WS-MASTER-TRUNCATED                   VALUE "Y".
+000787         88  WS-MASTER-NOT-TRUNCATED               VALUE "N".
+000788 77  WS-LOAD-FILE-FOUND-SW         PIC X(01)    VALUE "N".
+000789         88  WS-LOAD-FILE-FOUND                    VALUE "Y".
+000790 77  WS-DUP-FOUND-SW               PIC X(01).
+000800         88  WS-DUP-FOUND                           VALUE "Y".
+000810         88  WS-DUP-NOT-FOUND                       VALUE "N".
+
+000820 77  WS-RECORDS-READ               PIC 9(09) COMP VALUE 0.
+000830 77  WS-RECORDS-LOADED             PIC 9(09) COMP VALUE 0.
+000840 77  WS-RECORDS-SKIPPED            PIC 9(09) COMP VALUE 0.
+000850 77  WS-RECORDS-REJECTED           PIC 9(09) COMP VALUE 0.
+000860 77  WS-CHECKPOINT-COUNT           PIC 9(09) COMP VALUE 0.
+000870 77  WS-CHECKPOINT-INTERVAL        PIC 9(09) COMP VALUE 50.
+000880 77  WS-CHECKPOINT-QUOTIENT        PIC 9(09) COMP.
+000890 77  WS-CHECKPOINT-REMAINDER       PIC 9(09) COMP.
+
+000900 PROCEDURE DIVISION.
+
+000910 0000-MAINLINE.
+000920     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000922     IF WS-MASTER-TRUNCATED
+000924         DISPLAY "BULK LOAD ABORTED. RAISE WS-MAX-STUDENTS AND "
+000926             "RERUN."
+000928     ELSE
+000930         PERFORM 2000-PROCESS-LOAD-FILE THRU 2000-EXIT
+000940         PERFORM 9000-TERMINATE THRU 9000-EXIT
+000942     END-IF.
+000950     STOP RUN.
+
+000960*****************************************************************
+000970*    1000 - INITIALIZATION                                       *
+000980*****************************************************************
+000990 1000-INITIALIZE.
+001000     PERFORM 1100-LOAD-STUDENT-MASTER THRU 1100-EXIT.
+001010     PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT.
+001020 1000-EXIT.
+001030     EXIT.
+
+001040 1100-LOAD-STUDENT-MASTER.
+001050     MOVE 0 TO STUDCOUNT.
+001060     MOVE "N" TO WS-EOF-SW.
+001062     MOVE "N" TO WS-MASTER-TRUNCATED-SW.
+001070     OPEN INPUT STUDENT-MASTER-FILE.
+001080     IF WS-STUDENT-FILE-STATUS = "35"
+001090         DISPLAY "NO EXISTING STUDENT MASTER FILE, STARTING FRESH"
+001100         GO TO 1100-EXIT
+001120     END-IF.
+001130     PERFORM 1110-READ-STUDENT-MASTER THRU 1110-EXIT
+001140         UNTIL WS-EOF OR STUDCOUNT = WS-MAX-STUDENTS.
+001141     IF STUDCOUNT = WS-MAX-STUDENTS AND WS-NOT-EOF
+001142         PERFORM 1120-CHECK-FOR-TRUNCATION THRU 1120-EXIT
+001143     END-IF.
+001160     CLOSE STUDENT-MASTER-FILE.
+001180 1100-EXIT.
+001190     EXIT.
+
+001200 1110-READ-STUDENT-MASTER.
+001210     READ STUDENT-MASTER-FILE
+001220         AT END
+001230             MOVE "Y" TO WS-EOF-SW
+001240             GO TO 1110-EXIT
+001250     END-READ.
+001260     ADD 1 TO STUDCOUNT.
+001270     MOVE STUDENT-MASTER-RECORD TO STUDENT-INFO(STUDCOUNT).
+001280 1110-EXIT.
+001290     EXIT.
+
+001292 1120-CHECK-FOR-TRUNCATION.
+001294     READ STUDENT-MASTER-FILE
+001296         AT END
+001298             CONTINUE
+001300         NOT AT END
+001302             MOVE "Y" TO WS-MASTER-TRUNCATED-SW
+001304             DISPLAY "WARNING: STUDENT-MASTER-FILE HAS MORE THAN "
+001306                 WS-MAX-STUDENTS " RECORDS. EXTRA RECORDS WERE "
+001308                 "NOT LOADED. DUPLICATE CHECKING IS INCOMPLETE."
+001310     END-READ.
+001312 1120-EXIT.
+001314     EXIT.
+
+001300 1200-READ-CHECKPOINT.
+001310     MOVE 0 TO WS-CHECKPOINT-COUNT.
+001320     OPEN INPUT CHECKPOINT-FILE.
+001330     IF WS-CKPT-FILE-STATUS = "35"
+001340         MOVE 0 TO WS-CHECKPOINT-COUNT
+001350     ELSE
+001360         READ CHECKPOINT-FILE
+001370             AT END
+001380                 MOVE 0 TO WS-CHECKPOINT-COUNT
+001390             NOT AT END
+001400                 MOVE CHECKPOINT-RECORD TO WS-CHECKPOINT-COUNT
+001410         END-READ
+001420         CLOSE CHECKPOINT-FILE
+001430     END-IF.
+001440     IF WS-CHECKPOINT-COUNT > 0
+001450         DISPLAY "RESUMING LOAD AFTER CHECKPOINT AT RECORD "
+001460             WS-CHECKPOINT-COUNT
+001470     END-IF.
+001480 1200-EXIT.
+001490     EXIT.
+
+001500*****************************************************************
+001510*    2000 - PROCESS THE BULK LOAD FILE                        *
+001520*****************************************************************
+001530 2000-PROCESS-LOAD-FILE.
+001540     MOVE "N" TO WS-EOF-SW.
+001550     OPEN INPUT LOAD-FILE.
+001560     IF WS-LOAD-FILE-STATUS = "35"
+001570         DISPLAY "NO LOAD FILE STUDLOAD FOUND. NOTHING TO DO."
+001580         GO TO 2000-EXIT
+001590     END-IF.
+001595     MOVE "Y" TO WS-LOAD-FILE-FOUND-SW.
+001600     PERFORM 2100-READ-LOAD-RECORD THRU 2100-EXIT.
+001610     PERFORM 2200-HANDLE-ONE-RECORD THRU 2200-EXIT
+001620         UNTIL WS-EOF.
+001630     CLOSE LOAD-FILE.
+001640 2000-EXIT.
+001650     EXIT.
+
+001660 2100-READ-LOAD-RECORD.
+001670     READ LOAD-FILE
+001680         AT END
+001690             MOVE "Y" TO WS-EOF-SW
+001700     END-READ.
+001710 2100-EXIT.
+001720     EXIT.
+
+001730 2200-HANDLE-ONE-RECORD.
+001740     ADD 1 TO WS-RECORDS-READ.
+001750     IF WS-RECORDS-READ <= WS-CHECKPOINT-COUNT
+001760         ADD 1 TO WS-RECORDS-SKIPPED
+001770     ELSE
+001780         PERFORM 2300-CHECK-DUPLICATE THRU 2300-EXIT
+001790         IF WS-DUP-FOUND
+001800             ADD 1 TO WS-RECORDS-REJECTED
+001810             DISPLAY "SKIPPING DUPLICATE STUDENT NUMBER "
+001820                 LOAD-SNO
+001830         ELSE
+001840             PERFORM 2400-APPEND-STUDENT THRU 2400-EXIT
+001850         END-IF
+001860         PERFORM 2500-CHECKPOINT-IF-DUE THRU 2500-EXIT
+001870     END-IF.
+001880     PERFORM 2100-READ-LOAD-RECORD THRU 2100-EXIT.
+001890 2200-EXIT.
+001900     EXIT.
+
+001910 2300-CHECK-DUPLICATE.
+001920     MOVE "N" TO WS-DUP-FOUND-SW.
+001930     PERFORM 2310-COMPARE-SNO THRU 2310-EXIT
+001940         VARYING CTR FROM 1 BY 1
+001950         UNTIL CTR > STUDCOUNT OR WS-DUP-FOUND.
+001960 2300-EXIT.
+001970     EXIT.
+
+001980 2310-COMPARE-SNO.
+001990     IF sno(CTR) = LOAD-SNO
+002000         MOVE "Y" TO WS-DUP-FOUND-SW
+002010     END-IF.
+002020 2310-EXIT.
+002030     EXIT.
+
+002040 2400-APPEND-STUDENT.
+002050     ADD 1 TO STUDCOUNT.
+002060     MOVE LOAD-RECORD TO STUDENT-INFO(STUDCOUNT).
+002070     MOVE LOAD-RECORD TO STUDENT-MASTER-RECORD.
+002080     OPEN EXTEND STUDENT-MASTER-FILE.
+002090     IF WS-STUDENT-FILE-STATUS = "35"
+002100         OPEN OUTPUT STUDENT-MASTER-FILE
+002110     END-IF.
+002120     WRITE STUDENT-MASTER-RECORD.
+002130     CLOSE STUDENT-MASTER-FILE.
+002140     ADD 1 TO WS-RECORDS-LOADED.
+002150 2400-EXIT.
+002160     EXIT.
+
+002170 2500-CHECKPOINT-IF-DUE.
+002180     DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+002190         GIVING WS-CHECKPOINT-QUOTIENT
+002200         REMAINDER WS-CHECKPOINT-REMAINDER.
+002210     IF WS-CHECKPOINT-REMAINDER = 0
+002220         PERFORM 2510-WRITE-CHECKPOINT THRU 2510-EXIT
+002230     END-IF.
+002240 2500-EXIT.
+002250     EXIT.
+
+002260 2510-WRITE-CHECKPOINT.
+002270     MOVE WS-RECORDS-READ TO CHECKPOINT-RECORD.
+002280     OPEN OUTPUT CHECKPOINT-FILE.
+002290     WRITE CHECKPOINT-RECORD.
+002300     CLOSE CHECKPOINT-FILE.
+002310     DISPLAY "CHECKPOINT WRITTEN AT RECORD " WS-RECORDS-READ.
+002320 2510-EXIT.
+002330     EXIT.
+
+002340*****************************************************************
+002350*    9000 - TERMINATION                                          *
+002360*****************************************************************
+002370 9000-TERMINATE.
+002375     IF WS-LOAD-FILE-FOUND
+002380         MOVE 0 TO CHECKPOINT-RECORD
+002390         OPEN OUTPUT CHECKPOINT-FILE
+002400         WRITE CHECKPOINT-RECORD
+002410         CLOSE CHECKPOINT-FILE
+002415     END-IF.
+002420     DISPLAY "BULK LOAD COMPLETE.".
+002430     DISPLAY "RECORDS READ      : " WS-RECORDS-READ.
+002440     DISPLAY "RECORDS LOADED    : " WS-RECORDS-LOADED.
+002450     DISPLAY "RECORDS SKIPPED   : " WS-RECORDS-SKIPPED.
+002460     DISPLAY "RECORDS REJECTED  : " WS-RECORDS-REJECTED.
+002470 9000-EXIT.
+002480     EXIT.
+
