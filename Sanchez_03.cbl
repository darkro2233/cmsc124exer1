@@ -0,0 +1,204 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SANCHEZ03.
+000030 AUTHOR. J SANCHEZ.
+000040 INSTALLATION. REGISTRAR SYSTEMS UNIT.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                                *
+000090*    COURSE ENROLLMENT SUMMARY REPORT                            *
+000100*                                                                *
+000110*    BATCH PROGRAM THAT READS THE STUDENT MASTER FILE, SORTS    *
+000120*    IT BY COURSE, AND PRINTS ONE LINE PER COURSE SHOWING ITS    *
+000130*    HEADCOUNT, PLUS A GRAND TOTAL OF ALL STUDENTS ENROLLED.    *
+000140*                                                                *
+000150*    MODIFICATION HISTORY                                        *
+000160*     DATE       BY   DESCRIPTION                                *
+000170*     2026-08-09 JS   INITIAL VERSION                        *
+000180*****************************************************************
+
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER. IBM-370.
+000220 OBJECT-COMPUTER. IBM-370.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT STUDENT-MASTER-FILE
+000260         ASSIGN TO "STUDMAST"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+000290     SELECT SORT-WORK-FILE
+000300         ASSIGN TO "SORTWK2".
+000310     SELECT SUMMARY-REPORT-FILE
+000320         ASSIGN TO "SUMMARY"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  STUDENT-MASTER-FILE.
+000380 01  STUDENT-MASTER-RECORD.
+000390     COPY STUDREC
+000400         REPLACING ==03== BY ==02==
+000410             ==FULLNAME== BY ==SM-FULLNAME==
+000420             ==SNO== BY ==SM-SNO==
+000430             ==COURSE== BY ==SM-COURSE==
+000440             ==CONTACT-INFO== BY ==SM-CONTACT-INFO==
+000450             ==MOBILE== BY ==SM-MOBILE==
+000460             ==LANDLINE== BY ==SM-LANDLINE==
+000470             ==AGE== BY ==SM-AGE==.
+
+000480 SD  SORT-WORK-FILE.
+000490 01  SORT-WORK-RECORD.
+000500     COPY STUDREC
+000510         REPLACING ==03== BY ==02==
+000520             ==FULLNAME== BY ==SW-FULLNAME==
+000530             ==SNO== BY ==SW-SNO==
+000540             ==COURSE== BY ==SW-COURSE==
+000550             ==CONTACT-INFO== BY ==SW-CONTACT-INFO==
+000560             ==MOBILE== BY ==SW-MOBILE==
+000570             ==LANDLINE== BY ==SW-LANDLINE==
+000580             ==AGE== BY ==SW-AGE==.
+
+000590 FD  SUMMARY-REPORT-FILE.
+000600 01  SUMMARY-REPORT-RECORD            PIC X(80).
+
+000610 WORKING-STORAGE SECTION.
+000620 77  WS-STUDENT-FILE-STATUS        PIC X(02).
+000630 77  WS-SUMMARY-FILE-STATUS        PIC X(02).
+000640 77  WS-EOF-SW                     PIC X(01)    VALUE "N".
+000650         88  WS-EOF                                 VALUE "Y".
+000660         88  WS-NOT-EOF                             VALUE "N".
+000670 77  WS-FIRST-COURSE-SW            PIC X(01)    VALUE "Y".
+000680         88  WS-FIRST-COURSE                        VALUE "Y".
+000690 77  WS-COURSE-COUNT               PIC 9(05) COMP.
+000700 77  WS-GRAND-TOTAL                PIC 9(05) COMP VALUE 0.
+000710 77  WS-BREAK-COURSE               PIC X(20).
+
+000720 01  WS-DATE-FIELDS.
+000730         05  WS-CURRENT-DATE           PIC 9(08).
+000740 01  WS-DATE-BREAKDOWN REDEFINES WS-DATE-FIELDS.
+000750         05  WS-CUR-YYYY               PIC 9(04).
+000760         05  WS-CUR-MM                 PIC 9(02).
+000770         05  WS-CUR-DD                 PIC 9(02).
+000780 77  WS-RUN-DATE                   PIC X(10).
+
+000790 01  WS-HEADING-1.
+000800         05  FILLER                    PIC X(10)    VALUE SPACES.
+000810         05  FILLER                    PIC X(40)
+000820             VALUE "COURSE ENROLLMENT SUMMARY REPORT".
+000830         05  FILLER                    PIC X(10)
+000840             VALUE "RUN DATE: ".
+000850         05  RH1-RUN-DATE              PIC X(10).
+
+000860 01  WS-HEADING-2.
+000870         05  FILLER                    PIC X(01)    VALUE SPACES.
+000880         05  FILLER                    PIC X(20)
+000890             VALUE "COURSE".
+000900         05  FILLER                    PIC X(20)
+000910             VALUE "NUMBER ENROLLED".
+
+000920 01  WS-HEADING-3.
+000930         05  FILLER                    PIC X(40)    VALUE ALL "-".
+
+000940 01  WS-DETAIL-LINE.
+000950         05  FILLER                    PIC X(01)    VALUE SPACES.
+000960         05  DL-COURSE                 PIC X(20).
+000970         05  DL-COUNT                  PIC ZZ,ZZ9.
+
+000980 01  WS-TOTAL-LINE.
+000990         05  FILLER                    PIC X(01)    VALUE SPACES.
+001000         05  FILLER                    PIC X(20)
+001010             VALUE "GRAND TOTAL".
+001020         05  TL-COUNT                  PIC ZZ,ZZ9.
+
+001030 PROCEDURE DIVISION.
+
+001040 0000-MAINLINE.
+001050     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001060     SORT SORT-WORK-FILE
+001070         ON ASCENDING KEY SW-COURSE
+001080         USING STUDENT-MASTER-FILE
+001090         OUTPUT PROCEDURE 3000-PRODUCE-REPORT THRU 3000-EXIT.
+001100     DISPLAY "SUMMARY REPORT COMPLETE. OUTPUT WRITTEN TO SUMMARY".
+001110     STOP RUN.
+
+001120*****************************************************************
+001130*    1000 - INITIALIZATION                                       *
+001140*****************************************************************
+001150 1000-INITIALIZE.
+001160     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001170     MOVE SPACES TO WS-RUN-DATE.
+001180     STRING WS-CUR-YYYY "-" WS-CUR-MM "-" WS-CUR-DD
+001190         DELIMITED BY SIZE INTO WS-RUN-DATE.
+001200 1000-EXIT.
+001210     EXIT.
+
+001220*****************************************************************
+001230*    3000 - PRODUCE THE SUMMARY REPORT (CONTROL BREAK ON COURSE) *
+001240*****************************************************************
+001250 3000-PRODUCE-REPORT.
+001260     OPEN OUTPUT SUMMARY-REPORT-FILE.
+001270     MOVE "Y" TO WS-FIRST-COURSE-SW.
+001280     MOVE "N" TO WS-EOF-SW.
+001290     PERFORM 3100-PRINT-REPORT-HEADERS THRU 3100-EXIT.
+001300     RETURN SORT-WORK-FILE
+001310         AT END MOVE "Y" TO WS-EOF-SW
+001320     END-RETURN.
+001330     PERFORM 3200-PROCESS-ONE-RECORD THRU 3200-EXIT
+001340         UNTIL WS-EOF.
+001350     IF NOT WS-FIRST-COURSE
+001360         PERFORM 3300-WRITE-COURSE-LINE THRU 3300-EXIT
+001370     END-IF.
+001380     PERFORM 3400-WRITE-GRAND-TOTAL THRU 3400-EXIT.
+001390     CLOSE SUMMARY-REPORT-FILE.
+001400 3000-EXIT.
+001410     EXIT.
+
+001420 3100-PRINT-REPORT-HEADERS.
+001430     MOVE WS-RUN-DATE TO RH1-RUN-DATE.
+001440     WRITE SUMMARY-REPORT-RECORD FROM WS-HEADING-1.
+001450     WRITE SUMMARY-REPORT-RECORD FROM WS-HEADING-2
+001460         AFTER ADVANCING 2.
+001470     WRITE SUMMARY-REPORT-RECORD FROM WS-HEADING-3
+001480         AFTER ADVANCING 1.
+001490 3100-EXIT.
+001500     EXIT.
+
+001510 3200-PROCESS-ONE-RECORD.
+001520     IF WS-FIRST-COURSE
+001530         MOVE "N" TO WS-FIRST-COURSE-SW
+001540         MOVE SW-COURSE TO WS-BREAK-COURSE
+001550         MOVE 0 TO WS-COURSE-COUNT
+001560     ELSE
+001570         IF SW-COURSE NOT = WS-BREAK-COURSE
+001580             PERFORM 3300-WRITE-COURSE-LINE THRU 3300-EXIT
+001590             MOVE SW-COURSE TO WS-BREAK-COURSE
+001600             MOVE 0 TO WS-COURSE-COUNT
+001610         END-IF
+001620     END-IF.
+001630     ADD 1 TO WS-COURSE-COUNT.
+001640     ADD 1 TO WS-GRAND-TOTAL.
+001650     RETURN SORT-WORK-FILE
+001660         AT END MOVE "Y" TO WS-EOF-SW
+001670     END-RETURN.
+001680 3200-EXIT.
+001690     EXIT.
+
+001700 3300-WRITE-COURSE-LINE.
+001710     MOVE WS-BREAK-COURSE TO DL-COURSE.
+001720     MOVE WS-COURSE-COUNT TO DL-COUNT.
+001730     WRITE SUMMARY-REPORT-RECORD FROM WS-DETAIL-LINE
+001740         AFTER ADVANCING 1.
+001750 3300-EXIT.
+001760     EXIT.
+
+001770 3400-WRITE-GRAND-TOTAL.
+001780     MOVE WS-GRAND-TOTAL TO TL-COUNT.
+001790     WRITE SUMMARY-REPORT-RECORD FROM WS-HEADING-3
+001800         AFTER ADVANCING 1.
+001810     WRITE SUMMARY-REPORT-RECORD FROM WS-TOTAL-LINE
+001820         AFTER ADVANCING 1.
+001830 3400-EXIT.
+001840     EXIT.
+
