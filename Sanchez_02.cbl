@@ -0,0 +1,210 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SANCHEZ02.
+000030 AUTHOR. J SANCHEZ.
+000040 INSTALLATION. REGISTRAR SYSTEMS UNIT.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                                *
+000090*    CLASS ROSTER REPORT                                         *
+000100*                                                                *
+000110*    BATCH PROGRAM THAT READS THE STUDENT MASTER FILE, SORTS    *
+000120*    IT BY COURSE THEN BY FULL NAME, AND PRINTS A PAGINATED      *
+000130*    ROSTER WITH PAGE HEADERS, A RUN DATE AND PAGE BREAKS,       *
+000140*    SUITABLE FOR HANDING TO A DEPARTMENT HEAD.                  *
+000150*                                                                *
+000160*    MODIFICATION HISTORY                                        *
+000170*     DATE       BY   DESCRIPTION                                *
+000180*     2026-08-09 JS   INITIAL VERSION                        *
+000190*****************************************************************
+
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. IBM-370.
+000230 OBJECT-COMPUTER. IBM-370.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT STUDENT-MASTER-FILE
+000270         ASSIGN TO "STUDMAST"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+000300     SELECT SORT-WORK-FILE
+000310         ASSIGN TO "SORTWK1".
+000320     SELECT ROSTER-REPORT-FILE
+000330         ASSIGN TO "ROSTER"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-ROSTER-FILE-STATUS.
+
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  STUDENT-MASTER-FILE.
+000390 01  STUDENT-MASTER-RECORD.
+000400     COPY STUDREC
+000410         REPLACING ==03== BY ==02==
+000420             ==FULLNAME== BY ==SM-FULLNAME==
+000430             ==SNO== BY ==SM-SNO==
+000440             ==COURSE== BY ==SM-COURSE==
+000450             ==CONTACT-INFO== BY ==SM-CONTACT-INFO==
+000460             ==MOBILE== BY ==SM-MOBILE==
+000470             ==LANDLINE== BY ==SM-LANDLINE==
+000480             ==AGE== BY ==SM-AGE==.
+
+000490 SD  SORT-WORK-FILE.
+000500 01  SORT-WORK-RECORD.
+000510     COPY STUDREC
+000520         REPLACING ==03== BY ==02==
+000530             ==FULLNAME== BY ==SW-FULLNAME==
+000540             ==SNO== BY ==SW-SNO==
+000550             ==COURSE== BY ==SW-COURSE==
+000560             ==CONTACT-INFO== BY ==SW-CONTACT-INFO==
+000570             ==MOBILE== BY ==SW-MOBILE==
+000580             ==LANDLINE== BY ==SW-LANDLINE==
+000590             ==AGE== BY ==SW-AGE==.
+
+000600 FD  ROSTER-REPORT-FILE.
+000610 01  ROSTER-REPORT-RECORD             PIC X(132).
+
+000620 WORKING-STORAGE SECTION.
+000630 77  WS-STUDENT-FILE-STATUS        PIC X(02).
+000640 77  WS-ROSTER-FILE-STATUS         PIC X(02).
+000650 77  WS-EOF-SW                     PIC X(01)    VALUE "N".
+000660         88  WS-EOF                                 VALUE "Y".
+000670         88  WS-NOT-EOF                             VALUE "N".
+000680 77  WS-LINE-COUNT                 PIC 99 COMP.
+000690 77  WS-LINES-PER-PAGE             PIC 99 COMP  VALUE 20.
+000700 77  WS-PAGE-NO                    PIC 999 COMP VALUE 0.
+
+000710 01  WS-DATE-FIELDS.
+000720         05  WS-CURRENT-DATE           PIC 9(08).
+000730 01  WS-DATE-BREAKDOWN REDEFINES WS-DATE-FIELDS.
+000740         05  WS-CUR-YYYY               PIC 9(04).
+000750         05  WS-CUR-MM                 PIC 9(02).
+000760         05  WS-CUR-DD                 PIC 9(02).
+000770 77  WS-RUN-DATE                   PIC X(10).
+
+000780 01  WS-HEADING-1.
+000790         05  FILLER                    PIC X(10)    VALUE SPACES.
+000800         05  FILLER                    PIC X(30)    VALUE
+000810             "REGISTRAR SYSTEMS UNIT".
+000820         05  FILLER                    PIC X(30)    VALUE SPACES.
+000830         05  FILLER                    PIC X(05)    VALUE "PAGE ".
+000840         05  RH1-PAGE-NO               PIC ZZZ9.
+
+000850 01  WS-HEADING-2.
+000860         05  FILLER                    PIC X(10)    VALUE SPACES.
+000870         05  FILLER                    PIC X(30)    VALUE
+000880             "STUDENT CLASS ROSTER".
+000890         05  FILLER                    PIC X(19)    VALUE SPACES.
+000900         05  FILLER                    PIC X(10)
+000910             VALUE "RUN DATE: ".
+000920         05  RH2-RUN-DATE              PIC X(10).
+
+000930 01  WS-HEADING-3.
+000940         05  FILLER                    PIC X(01)    VALUE SPACES.
+000950         05  FILLER                    PIC X(20)
+000960             VALUE "COURSE".
+000970         05  FILLER                    PIC X(30)
+000980             VALUE "FULL NAME".
+000990         05  FILLER                    PIC X(30)
+001000             VALUE "STUDENT NO".
+001010         05  FILLER                    PIC X(13)
+001020             VALUE "MOBILE NO".
+001030         05  FILLER                    PIC X(10)
+001040             VALUE "LANDLINE".
+001050         05  FILLER                    PIC X(03)    VALUE "AGE".
+
+001060 01  WS-HEADING-4.
+001070         05  FILLER                    PIC X(107)   VALUE ALL "-".
+
+001080 01  WS-DETAIL-LINE.
+001090         05  FILLER                    PIC X(01)    VALUE SPACES.
+001100         05  DL-COURSE                 PIC X(20).
+001110         05  DL-FULLNAME               PIC X(30).
+001120         05  DL-SNO                    PIC X(30).
+001130         05  DL-MOBILE                 PIC X(13).
+001140         05  DL-LANDLINE               PIC X(10).
+001150         05  DL-AGE                    PIC Z9.
+
+001160 PROCEDURE DIVISION.
+
+001170 0000-MAINLINE.
+001180     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001190     SORT SORT-WORK-FILE
+001200         ON ASCENDING KEY SW-COURSE SW-FULLNAME
+001210         USING STUDENT-MASTER-FILE
+001220         OUTPUT PROCEDURE 3000-PRODUCE-REPORT THRU 3000-EXIT.
+001230     DISPLAY "ROSTER REPORT COMPLETE. OUTPUT WRITTEN TO ROSTER".
+001240     STOP RUN.
+
+001250*****************************************************************
+001260*    1000 - INITIALIZATION                                       *
+001270*****************************************************************
+001280 1000-INITIALIZE.
+001290     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001300     MOVE SPACES TO WS-RUN-DATE.
+001310     STRING WS-CUR-YYYY "-" WS-CUR-MM "-" WS-CUR-DD
+001320         DELIMITED BY SIZE INTO WS-RUN-DATE.
+001330 1000-EXIT.
+001340     EXIT.
+
+001350*****************************************************************
+001360*    3000 - PRODUCE THE ROSTER REPORT                         *
+001370*****************************************************************
+001380 3000-PRODUCE-REPORT.
+001390     OPEN OUTPUT ROSTER-REPORT-FILE.
+001400     MOVE 0 TO WS-PAGE-NO.
+001410     MOVE 99 TO WS-LINE-COUNT.
+001420     MOVE "N" TO WS-EOF-SW.
+001430     RETURN SORT-WORK-FILE
+001440         AT END MOVE "Y" TO WS-EOF-SW
+001450     END-RETURN.
+001460     PERFORM 3100-PRINT-ONE-RECORD THRU 3100-EXIT
+001470         UNTIL WS-EOF.
+001480     CLOSE ROSTER-REPORT-FILE.
+001490 3000-EXIT.
+001500     EXIT.
+
+001510 3100-PRINT-ONE-RECORD.
+001520     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001530         PERFORM 3200-PRINT-PAGE-HEADERS THRU 3200-EXIT
+001540     END-IF.
+001550     PERFORM 3300-PRINT-DETAIL-LINE THRU 3300-EXIT.
+001560     RETURN SORT-WORK-FILE
+001570         AT END MOVE "Y" TO WS-EOF-SW
+001580     END-RETURN.
+001590 3100-EXIT.
+001600     EXIT.
+
+001610 3200-PRINT-PAGE-HEADERS.
+001620     ADD 1 TO WS-PAGE-NO.
+001630     MOVE WS-PAGE-NO TO RH1-PAGE-NO.
+001640     MOVE WS-RUN-DATE TO RH2-RUN-DATE.
+001650     IF WS-PAGE-NO = 1
+001660         WRITE ROSTER-REPORT-RECORD FROM WS-HEADING-1
+001670     ELSE
+001680         WRITE ROSTER-REPORT-RECORD FROM WS-HEADING-1
+001690             AFTER ADVANCING PAGE
+001700     END-IF.
+001710     WRITE ROSTER-REPORT-RECORD FROM WS-HEADING-2
+001720         AFTER ADVANCING 1.
+001730     WRITE ROSTER-REPORT-RECORD FROM WS-HEADING-3
+001740         AFTER ADVANCING 2.
+001750     WRITE ROSTER-REPORT-RECORD FROM WS-HEADING-4
+001760         AFTER ADVANCING 1.
+001770     MOVE 0 TO WS-LINE-COUNT.
+001780 3200-EXIT.
+001790     EXIT.
+
+001800 3300-PRINT-DETAIL-LINE.
+001810     MOVE SW-COURSE TO DL-COURSE.
+001820     MOVE SW-FULLNAME TO DL-FULLNAME.
+001830     MOVE SW-SNO TO DL-SNO.
+001840     MOVE SW-MOBILE TO DL-MOBILE.
+001850     MOVE SW-LANDLINE TO DL-LANDLINE.
+001860     MOVE SW-AGE TO DL-AGE.
+001870     WRITE ROSTER-REPORT-RECORD FROM WS-DETAIL-LINE
+001880         AFTER ADVANCING 1.
+001890     ADD 1 TO WS-LINE-COUNT.
+001900 3300-EXIT.
+001910     EXIT.
+
