@@ -1,139 +1,680 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Sanchez01.
-
-       DATA DIVISION.
-        WORKING-STORAGE SECTION.
-            01 student.
-                02 student-info occurs 5 times.
-    	  	        03 fullname PIC X(30).
-    		        03 sno PIC X(30).
-    		        03 course PIC X(20).
-    		        03 contact-info.
-    		            04 mobile PIC X(11).
-    		 	        04 landline PIC X(8).
-    		        03 age PIC 99.
-           77 CTR PIC 9.
-           77 MENUCHOICE PIC 9.
-           77 STUDCOUNT PIC 9 VALUE 0.
-           77 STUDNOCHOICE PIC 9.
-           77 STUDNOCHOICE2 PIC 9.
-
-
-       PROCEDURE DIVISION.
-       
-           PERFORM MENUDISPLAY UNTIL MENUCHOICE = 6.
-           STOP RUN.
-
-           MENUDISPLAY.
-               DISPLAY "MENU".
-               DISPLAY "1. ADD STUDENT". 
-               DISPLAY "2. EDIT STUDENT INFO".
-               DISPLAY "3. DELETE STUDENT".
-               DISPLAY "4. VIEW STUDENT".
-               DISPLAY "5. VIEW ALL STUDENTS".
-               DISPLAY "6. EXIT".
-               DISPLAY "CHOICE: " WITH NO ADVANCING.
-               ACCEPT MENUCHOICE.
-               DISPLAY MENUCHOICE.
-               
-               EVALUATE MENUCHOICE
-                   WHEN 1
-                       ADD 1 TO STUDCOUNT
-                       ACCEPT fullname(STUDCOUNT)
-                       ACCEPT sno(STUDCOUNT)
-                       ACCEPT course(STUDCOUNT)
-                       ACCEPT mobile(STUDCOUNT)
-                       ACCEPT landline(STUDCOUNT)
-                       ACCEPT age(STUDCOUNT)
-                       DISPLAY "DONE"
-                       DISPLAY STUDCOUNT
-                   WHEN 2
-                       IF STUDCOUNT = 0
-                           DISPLAY "CAN'T ADD. NO STUDENTS IN DIRECTORY"
-                       ELSE
-                       DISPLAY "LIST OF STUDENT NUMBERS"
-                       DISPLAY "1."sno(1)
-                       DISPLAY "2."sno(2)
-                       DISPLAY "3."sno(3)
-                       DISPLAY "4."sno(4)
-                       DISPLAY "5."sno(5)
-                       DISPLAY "WHAT TO EDIT (1-5): "
-                       ACCEPT STUDNOCHOICE
-                           ACCEPT course(STUDNOCHOICE)
-                           ACCEPT mobile(STUDNOCHOICE)
-                           ACCEPT landline(STUDNOCHOICE)
-                           ACCEPT age(STUDNOCHOICE)
-                           DISPLAY "EDITED"                       
-                       END-IF
-                   WHEN 3
-                       IF STUDCOUNT = 0
-                           DISPLAY "CAN'T DELETE. NO STUDENTS IN DIRECTORY"
-                       ELSE
-                       DISPLAY "LIST OF STUDENT NUMBERS"
-                       DISPLAY "1."sno(1)
-                       DISPLAY "2."sno(2)
-                       DISPLAY "3."sno(3)
-                       DISPLAY "4."sno(4)
-                       DISPLAY "5."sno(5)
-                       DISPLAY "WHAT TO DELETE (1-5): "
-                       ACCEPT STUDNOCHOICE
-                       ADD 1 TO STUDNOCHOICE GIVING STUDNOCHOICE2
-                           MOVE fullname(STUDNOCHOICE2) TO fullname(STUDNOCHOICE)
-                           MOVE sno(STUDNOCHOICE2) TO sno(STUDNOCHOICE)
-                           MOVE course(STUDNOCHOICE2) TO course (STUDNOCHOICE)
-                           MOVE mobile(STUDNOCHOICE2) TO mobile(STUDNOCHOICE)
-                           MOVE landline(STUDNOCHOICE2) TO landline(STUDNOCHOICE)
-                           MOVE age(STUDNOCHOICE2) TO age(STUDNOCHOICE)
-                           DISPLAY "DELETED"
-                   WHEN 4
-                       DISPLAY "LIST OF STUDENT NUMBERS"
-                       DISPLAY "1."sno(1)
-                       DISPLAY "2."sno(2)
-                       DISPLAY "3."sno(3)
-                       DISPLAY "4."sno(4)
-                       DISPLAY "5."sno(5)
-                       DISPLAY "WHAT TO VIEW (1-5): "
-                       ACCEPT STUDNOCHOICE
-                       DISPLAY "FULL NAME: "fullname(STUDNOCHOICE)
-                       DISPLAY "STUDENT NO: "sno(STUDNOCHOICE)
-                       DISPLAY "COURSE: "course(STUDNOCHOICE)
-                       DISPLAY "MOBILE NO: "mobile(STUDNOCHOICE)
-                       DISPLAY "LANDLINE: "landline(STUDNOCHOICE)
-                       DISPLAY "AGE: "age(STUDNOCHOICE)
-                   WHEN 5
-                       DISPLAY "STUDENT 1"
-                       DISPLAY "FULL NAME: "fullname(1)
-                       DISPLAY "STUDENT NO: "sno(1)
-                       DISPLAY "COURSE: "course(1)
-                       DISPLAY "MOBILE NO: "mobile(1)
-                       DISPLAY "LANDLINE: "landline(1)
-                       DISPLAY "AGE: "age(1)
-                       DISPLAY "STUDENT 2"
-                       DISPLAY "FULL NAME: "fullname(2)
-                       DISPLAY "STUDENT NO: "sno(2)
-                       DISPLAY "COURSE: "course(2)
-                       DISPLAY "MOBILE NO: "mobile(2)
-                       DISPLAY "LANDLINE: "landline(2)
-                       DISPLAY "AGE: "age(2)
-                       DISPLAY "STUDENT 3"
-                       DISPLAY "FULL NAME: "fullname(3)
-                       DISPLAY "STUDENT NO: "sno(3)
-                       DISPLAY "COURSE: "course(3)
-                       DISPLAY "MOBILE NO: "mobile(3)
-                       DISPLAY "LANDLINE: "landline(3)
-                       DISPLAY "AGE: "age(3)
-                       DISPLAY "STUDENT 4"
-                       DISPLAY "FULL NAME: "fullname(4)
-                       DISPLAY "STUDENT NO: "sno(4)
-                       DISPLAY "COURSE: "course(4)
-                       DISPLAY "MOBILE NO: "mobile(4)
-                       DISPLAY "LANDLINE: "landline(4)
-                       DISPLAY "AGE: "age(4)
-                       DISPLAY "STUDENT 5"
-                       DISPLAY "FULL NAME: "fullname(5)
-                       DISPLAY "STUDENT NO: "sno(5)
-                       DISPLAY "COURSE: "course(5)
-                       DISPLAY "MOBILE NO: "mobile(5)
-                       DISPLAY "LANDLINE: "landline(5)
-                       DISPLAY "AGE: "age(5)
-               END-EVALUATE.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SANCHEZ01.
+000030 AUTHOR. J SANCHEZ.
+000040 INSTALLATION. REGISTRAR SYSTEMS UNIT.
+000050 DATE-WRITTEN. 01/15/2024.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                                *
+000090*    STUDENT DIRECTORY MAINTENANCE                               *
+000100*                                                                *
+000110*    MENU-DRIVEN PROGRAM TO ADD, EDIT, DELETE, VIEW, SEARCH AND  *
+000120*    EXTRACT STUDENT DIRECTORY ENTRIES. STUDENT DATA IS KEPT IN  *
+000130*    A WORKING-STORAGE TABLE DURING THE RUN AND LOADED FROM /    *
+000140*    SAVED TO THE STUDENT-MASTER-FILE SO A DAY'S DATA ENTRY      *
+000150*    SURVIVES PAST ONE RUN OF THE PROGRAM.                       *
+000160*                                                                *
+000170*    MODIFICATION HISTORY                                        *
+000180*     DATE       BY   DESCRIPTION                                *
+000190*     2024-01-15 JS   INITIAL VERSION (IN-MEMORY ONLY, 5 ROWS)   *
+000200*     2026-08-09 JS   ADDED STUDENT-MASTER FILE FOR PERSISTENCE  *
+000210*     2026-08-09 JS   MOVED RECORD LAYOUT TO STUDREC COPYBOOK    *
+000220*     2026-08-09 JS   WIDENED TABLE TO 500 ROWS                  *
+000230*     2026-08-09 JS   ADD STUDENT NOW VALIDATES SNO/AGE/MOBILE   *
+000240*     2026-08-09 JS   ADDED SEARCH BY COURSE OR NAME FRAGMENT    *
+000250*     2026-08-09 JS   ADDED AUDIT LOG OF ADD/EDIT/DELETE         *
+000260*     2026-08-09 JS   FIXED DELETE TO COMPACT THE TABLE          *
+000270*     2026-08-09 JS   ADDED DIRECTORY EXTRACT FOR THE REGISTRAR  *
+000271*     2026-08-09 JS   RAISED TABLE TO 2000 ROWS TO MATCH THE     *
+000272*                     BULK LOADER AND GUARDED THE MASTER FILE    *
+000273*                     SAVE AGAINST SILENT TRUNCATION             *
+000274*     2026-08-09 JS   EXTRACT RECORD NOW MATCHES THE LAYOUT      *
+000275*                     LENGTH EXACTLY AND CHECKS ITS OPEN STATUS  *
+000276*****************************************************************
+
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM-370.
+000320 OBJECT-COMPUTER. IBM-370.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT STUDENT-MASTER-FILE
+000360         ASSIGN TO "STUDMAST"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-STUDENT-FILE-STATUS.
+000390     SELECT AUDIT-LOG-FILE
+000400         ASSIGN TO "AUDITLOG"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000430     SELECT EXTRACT-FILE
+000440         ASSIGN TO "STUDEXT"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  STUDENT-MASTER-FILE.
+000500 01  STUDENT-MASTER-RECORD.
+000510     COPY STUDREC
+000520         REPLACING ==03== BY ==02==
+000530             ==FULLNAME== BY ==SM-FULLNAME==
+000540             ==SNO== BY ==SM-SNO==
+000550             ==COURSE== BY ==SM-COURSE==
+000560             ==CONTACT-INFO== BY ==SM-CONTACT-INFO==
+000570             ==MOBILE== BY ==SM-MOBILE==
+000580             ==LANDLINE== BY ==SM-LANDLINE==
+000590             ==AGE== BY ==SM-AGE==.
+
+000600 FD  AUDIT-LOG-FILE.
+000610 01  AUDIT-LOG-RECORD                 PIC X(379).
+
+000620 FD  EXTRACT-FILE.
+000630 01  EXTRACT-RECORD                   PIC X(106).
+
+000640 WORKING-STORAGE SECTION.
+000650*    STUDENT-INFO MUST OCCUR WS-MAX-STUDENTS TIMES BELOW. THIS
+000651*    COUNT MUST MATCH THE STUDENT-INFO TABLE SIZE IN SANCHEZ04,
+000652*    THE BULK LOADER, SO A MASTER FILE BUILT UP BY REPEATED BULK
+000653*    LOADS NEVER HOLDS MORE ROWS THAN THIS PROGRAM CAN READ BACK.
+000654 01  STUDENT.
+000660         02  STUDENT-INFO OCCURS 2000 TIMES.
+000670             COPY STUDREC.
+
+000680 77  CTR                           PIC 9(04) COMP.
+000690 77  MENUCHOICE                    PIC 9.
+000700 77  STUDCOUNT                     PIC 9(04) COMP VALUE 0.
+000701 77  WS-MAX-STUDENTS               PIC 9(04) COMP VALUE 2000.
+000710 77  STUDNOCHOICE                  PIC 9(04) COMP.
+000730 77  WS-TARGET-INDEX               PIC 9(04) COMP.
+000740 77  WS-PRIOR-COUNT                PIC 9(04) COMP.
+000750 77  WS-LAST-INDEX                 PIC 9(04) COMP.
+000760 77  WS-NEXT-INDEX                 PIC 9(04) COMP.
+
+000770 77  WS-STUDENT-FILE-STATUS        PIC X(02).
+000780 77  WS-AUDIT-FILE-STATUS          PIC X(02).
+000790 77  WS-EXTRACT-FILE-STATUS        PIC X(02).
+
+000800 77  WS-EOF-SW                     PIC X(01)    VALUE "N".
+000810         88  WS-EOF                                 VALUE "Y".
+000820         88  WS-NOT-EOF                             VALUE "N".
+
+000821 77  WS-MASTER-TRUNCATED-SW        PIC X(01)    VALUE "N".
+000822         88  WS-MASTER-TRUNCATED                   VALUE "Y".
+000823         88  WS-MASTER-NOT-TRUNCATED               VALUE "N".
+
+000830 77  WS-VALID-SW                   PIC X(01).
+000840         88  WS-VALID                               VALUE "Y".
+000850         88  WS-INVALID                             VALUE "N".
+
+000860 77  WS-DUP-FOUND-SW               PIC X(01).
+000870         88  WS-DUP-FOUND                           VALUE "Y".
+000880         88  WS-DUP-NOT-FOUND                       VALUE "N".
+
+000890 77  WS-MATCH-SW                   PIC X(01).
+000900         88  WS-MATCH-FOUND                         VALUE "Y".
+000910         88  WS-MATCH-NOT-FOUND                     VALUE "N".
+
+000920 77  WS-SEARCH-TEXT                PIC X(30).
+000930 77  WS-SEARCH-TRIMMED             PIC X(30).
+000940 77  WS-SEARCH-LEN                 PIC 99 COMP.
+000950 77  WS-TALLY                      PIC 99 COMP.
+000960 77  WS-MATCH-COUNT                PIC 9(04) COMP.
+
+000970 01  WS-DATE-FIELDS.
+000980         05  WS-CURRENT-DATE           PIC 9(08).
+000990 01  WS-DATE-BREAKDOWN REDEFINES WS-DATE-FIELDS.
+001000         05  WS-CUR-YYYY               PIC 9(04).
+001010         05  WS-CUR-MM                 PIC 9(02).
+001020         05  WS-CUR-DD                 PIC 9(02).
+
+001030 01  WS-TIME-FIELDS.
+001040         05  WS-CURRENT-TIME           PIC 9(08).
+001050 01  WS-TIME-BREAKDOWN REDEFINES WS-TIME-FIELDS.
+001060         05  WS-CUR-HH                 PIC 9(02).
+001070         05  WS-CUR-MIN                PIC 9(02).
+001080         05  WS-CUR-SEC                PIC 9(02).
+001090         05  WS-CUR-HTH                PIC 9(02).
+
+001100 01  WS-FORMATTED-VALUE            PIC X(160).
+
+001110 01  WS-AUDIT-LINE.
+001120         05  WS-AUDIT-DATE             PIC X(10).
+001130         05  FILLER                    PIC X(01)    VALUE SPACE.
+001140         05  WS-AUDIT-TIME             PIC X(08).
+001150         05  FILLER                    PIC X(01)    VALUE SPACE.
+001160         05  WS-AUDIT-SNO              PIC X(30).
+001170         05  FILLER                    PIC X(01)    VALUE SPACE.
+001180         05  WS-AUDIT-ACTION           PIC X(06).
+001190         05  FILLER                    PIC X(01)    VALUE SPACE.
+001200         05  WS-AUDIT-OLD-VALUE        PIC X(160).
+001210         05  FILLER                    PIC X(01)    VALUE SPACE.
+001220         05  WS-AUDIT-NEW-VALUE        PIC X(160).
+
+001230 01  WS-EXTRACT-LINE.
+001240         05  WE-SNO                    PIC X(30).
+001250         05  WE-COMMA1                 PIC X(01)    VALUE ",".
+001260         05  WE-FULLNAME               PIC X(30).
+001270         05  WE-COMMA2                 PIC X(01)    VALUE ",".
+001280         05  WE-COURSE                 PIC X(20).
+001290         05  WE-COMMA3                 PIC X(01)    VALUE ",".
+001300         05  WE-MOBILE                 PIC X(11).
+001310         05  WE-COMMA4                 PIC X(01)    VALUE ",".
+001320         05  WE-LANDLINE               PIC X(08).
+001330         05  WE-COMMA5                 PIC X(01)    VALUE ",".
+001340         05  WE-AGE                    PIC 99.
+
+001350 PROCEDURE DIVISION.
+
+001360 0000-MAINLINE.
+001370     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001380     PERFORM 2000-MENU-PROCESS THRU 2000-EXIT
+001390         UNTIL MENUCHOICE = 8.
+001400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001410     STOP RUN.
+
+001420*****************************************************************
+001430*    1000 - INITIALIZATION                                       *
+001440*****************************************************************
+001450 1000-INITIALIZE.
+001460     MOVE 0 TO STUDCOUNT.
+001470     PERFORM 1100-LOAD-STUDENT-MASTER THRU 1100-EXIT.
+001480 1000-EXIT.
+001490     EXIT.
+
+001500 1100-LOAD-STUDENT-MASTER.
+001510     MOVE "N" TO WS-EOF-SW.
+001511     MOVE "N" TO WS-MASTER-TRUNCATED-SW.
+001520     OPEN INPUT STUDENT-MASTER-FILE.
+001530     IF WS-STUDENT-FILE-STATUS = "35"
+001540         DISPLAY "NO EXISTING STUDENT MASTER FILE, STARTING FRESH"
+001550         GO TO 1100-EXIT
+001560     END-IF.
+001570     PERFORM 1110-READ-STUDENT-MASTER THRU 1110-EXIT
+001580         UNTIL WS-EOF OR STUDCOUNT = WS-MAX-STUDENTS.
+001581     IF STUDCOUNT = WS-MAX-STUDENTS AND WS-NOT-EOF
+001582         PERFORM 1120-CHECK-FOR-TRUNCATION THRU 1120-EXIT
+001583     END-IF.
+001590     CLOSE STUDENT-MASTER-FILE.
+001600 1100-EXIT.
+001610     EXIT.
+
+001620 1110-READ-STUDENT-MASTER.
+001630     READ STUDENT-MASTER-FILE
+001640         AT END
+001650             MOVE "Y" TO WS-EOF-SW
+001660         NOT AT END
+001670             ADD 1 TO STUDCOUNT
+001680             MOVE STUDENT-MASTER-RECORD TO STUDENT-INFO(STUDCOUNT)
+001690     END-READ.
+001700 1110-EXIT.
+001710     EXIT.
+
+001711 1120-CHECK-FOR-TRUNCATION.
+001712     READ STUDENT-MASTER-FILE
+001713         AT END
+001714             CONTINUE
+001715         NOT AT END
+001716             MOVE "Y" TO WS-MASTER-TRUNCATED-SW
+001717             DISPLAY "WARNING: STUDENT-MASTER-FILE HAS MORE THAN "
+001718                 WS-MAX-STUDENTS " RECORDS. EXTRA RECORDS WERE "
+001719                 "NOT LOADED AND WILL NOT BE SAVED BACK."
+001720     END-READ.
+001721 1120-EXIT.
+001722     EXIT.
+
+001720*****************************************************************
+001730*    2000 - MENU DISPATCH                                        *
+001740*****************************************************************
+001750 2000-MENU-PROCESS.
+001760     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.
+001770     EVALUATE MENUCHOICE
+001780         WHEN 1
+001790             PERFORM 3000-ADD-STUDENT THRU 3000-EXIT
+001800         WHEN 2
+001810             PERFORM 4000-EDIT-STUDENT THRU 4000-EXIT
+001820         WHEN 3
+001830             PERFORM 5000-DELETE-STUDENT THRU 5000-EXIT
+001840         WHEN 4
+001850             PERFORM 6000-VIEW-STUDENT THRU 6000-EXIT
+001860         WHEN 5
+001870             PERFORM 7000-VIEW-ALL-STUDENTS THRU 7000-EXIT
+001880         WHEN 6
+001890             PERFORM 7500-SEARCH-STUDENTS THRU 7500-EXIT
+001900         WHEN 7
+001910             PERFORM 7800-EXTRACT-STUDENTS THRU 7800-EXIT
+001920         WHEN 8
+001930             CONTINUE
+001940         WHEN OTHER
+001950             DISPLAY "INVALID CHOICE"
+001960     END-EVALUATE.
+001970 2000-EXIT.
+001980     EXIT.
+
+001990 2100-DISPLAY-MENU.
+002000     DISPLAY "MENU".
+002010     DISPLAY "1. ADD STUDENT".
+002020     DISPLAY "2. EDIT STUDENT INFO".
+002030     DISPLAY "3. DELETE STUDENT".
+002040     DISPLAY "4. VIEW STUDENT".
+002050     DISPLAY "5. VIEW ALL STUDENTS".
+002060     DISPLAY "6. SEARCH STUDENTS".
+002070     DISPLAY "7. EXTRACT STUDENT DIRECTORY".
+002080     DISPLAY "8. EXIT".
+002090     DISPLAY "CHOICE: " WITH NO ADVANCING.
+002100     ACCEPT MENUCHOICE.
+002110     DISPLAY MENUCHOICE.
+002120 2100-EXIT.
+002130     EXIT.
+
+002140*****************************************************************
+002150*    3000 - ADD STUDENT                                          *
+002160*****************************************************************
+002170 3000-ADD-STUDENT.
+002180     IF STUDCOUNT = WS-MAX-STUDENTS
+002190         DISPLAY "CANNOT ADD. STUDENT DIRECTORY IS FULL"
+002200         GO TO 3000-EXIT
+002210     END-IF.
+002220     MOVE STUDCOUNT TO WS-PRIOR-COUNT.
+002230     ADD 1 TO STUDCOUNT.
+002240     MOVE STUDCOUNT TO WS-TARGET-INDEX.
+002250     DISPLAY "ENTER FULL NAME: " WITH NO ADVANCING.
+002260     ACCEPT fullname(WS-TARGET-INDEX).
+002270     PERFORM 3100-ACCEPT-VALID-SNO THRU 3100-EXIT.
+002280     DISPLAY "ENTER COURSE: " WITH NO ADVANCING.
+002290     ACCEPT course(WS-TARGET-INDEX).
+002300     PERFORM 3200-ACCEPT-VALID-MOBILE THRU 3200-EXIT.
+002310     DISPLAY "ENTER LANDLINE: " WITH NO ADVANCING.
+002320     ACCEPT landline(WS-TARGET-INDEX).
+002330     PERFORM 3300-ACCEPT-VALID-AGE THRU 3300-EXIT.
+002340     MOVE SPACES TO WS-AUDIT-OLD-VALUE.
+002350     PERFORM 8500-FORMAT-CURRENT-VALUE THRU 8500-EXIT.
+002360     MOVE WS-FORMATTED-VALUE TO WS-AUDIT-NEW-VALUE.
+002370     MOVE sno(WS-TARGET-INDEX) TO WS-AUDIT-SNO.
+002380     MOVE "ADD" TO WS-AUDIT-ACTION.
+002390     PERFORM 8100-WRITE-AUDIT-LOG THRU 8100-EXIT.
+002400     PERFORM 8900-SAVE-STUDENT-MASTER THRU 8900-EXIT.
+002410     DISPLAY "DONE".
+002420     DISPLAY STUDCOUNT.
+002430 3000-EXIT.
+002440     EXIT.
+
+002450 3100-ACCEPT-VALID-SNO.
+002460     MOVE "N" TO WS-VALID-SW.
+002470     PERFORM 3110-PROMPT-AND-CHECK-SNO THRU 3110-EXIT
+002480         UNTIL WS-VALID.
+002490 3100-EXIT.
+002500     EXIT.
+
+002510 3110-PROMPT-AND-CHECK-SNO.
+002520     DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING.
+002530     ACCEPT sno(WS-TARGET-INDEX).
+002540     IF sno(WS-TARGET-INDEX) = SPACES
+002550         DISPLAY "STUDENT NUMBER CANNOT BE BLANK. TRY AGAIN."
+002560     ELSE
+002570         PERFORM 3120-CHECK-DUPLICATE-SNO THRU 3120-EXIT
+002580         IF WS-DUP-FOUND
+002590             DISPLAY "STUDENT NUMBER ALREADY EXISTS. TRY AGAIN."
+002600         ELSE
+002610             MOVE "Y" TO WS-VALID-SW
+002620         END-IF
+002630     END-IF.
+002640 3110-EXIT.
+002650     EXIT.
+
+002660 3120-CHECK-DUPLICATE-SNO.
+002670     MOVE "N" TO WS-DUP-FOUND-SW.
+002680     PERFORM 3121-COMPARE-SNO THRU 3121-EXIT
+002690         VARYING CTR FROM 1 BY 1
+002700         UNTIL CTR > WS-PRIOR-COUNT OR WS-DUP-FOUND.
+002710 3120-EXIT.
+002720     EXIT.
+
+002730 3121-COMPARE-SNO.
+002740     IF sno(CTR) = sno(WS-TARGET-INDEX)
+002750         MOVE "Y" TO WS-DUP-FOUND-SW
+002760     END-IF.
+002770 3121-EXIT.
+002780     EXIT.
+
+002790 3200-ACCEPT-VALID-MOBILE.
+002800     MOVE "N" TO WS-VALID-SW.
+002810     PERFORM 3210-PROMPT-AND-CHECK-MOBILE THRU 3210-EXIT
+002820         UNTIL WS-VALID.
+002830 3200-EXIT.
+002840     EXIT.
+
+002850 3210-PROMPT-AND-CHECK-MOBILE.
+002860     DISPLAY "ENTER MOBILE NO (11 DIGITS): " WITH NO ADVANCING.
+002870     ACCEPT mobile(WS-TARGET-INDEX).
+002880     IF mobile(WS-TARGET-INDEX) IS NOT NUMERIC
+002890         DISPLAY "MOBILE NUMBER MUST BE ALL DIGITS. TRY AGAIN."
+002900     ELSE
+002910         MOVE "Y" TO WS-VALID-SW
+002920     END-IF.
+002930 3210-EXIT.
+002940     EXIT.
+
+002950 3300-ACCEPT-VALID-AGE.
+002960     MOVE "N" TO WS-VALID-SW.
+002970     PERFORM 3310-PROMPT-AND-CHECK-AGE THRU 3310-EXIT
+002980         UNTIL WS-VALID.
+002990 3300-EXIT.
+003000     EXIT.
+
+003010 3310-PROMPT-AND-CHECK-AGE.
+003020     DISPLAY "ENTER AGE: " WITH NO ADVANCING.
+003030     ACCEPT age(WS-TARGET-INDEX).
+003040     IF age(WS-TARGET-INDEX) IS NOT NUMERIC
+003050         DISPLAY "AGE MUST BE NUMERIC. TRY AGAIN."
+003060     ELSE
+003070         IF age(WS-TARGET-INDEX) < 15 OR age(WS-TARGET-INDEX) > 80
+003080             DISPLAY "AGE MUST BE BETWEEN 15 AND 80. TRY AGAIN."
+003090         ELSE
+003100             MOVE "Y" TO WS-VALID-SW
+003110         END-IF
+003120     END-IF.
+003130 3310-EXIT.
+003140     EXIT.
+
+003150*****************************************************************
+003160*    4000 - EDIT STUDENT INFO                                    *
+003170*****************************************************************
+003180 4000-EDIT-STUDENT.
+003190     IF STUDCOUNT = 0
+003200         DISPLAY "CAN'T EDIT. NO STUDENTS IN DIRECTORY"
+003210         GO TO 4000-EXIT
+003220     END-IF.
+003230     PERFORM 7100-LIST-STUDENT-NUMBERS THRU 7100-EXIT.
+003240     DISPLAY "WHAT TO EDIT (1-" STUDCOUNT "): " WITH NO ADVANCING.
+003250     ACCEPT STUDNOCHOICE.
+003260     IF STUDNOCHOICE < 1 OR STUDNOCHOICE > STUDCOUNT
+003270         DISPLAY "INVALID SELECTION."
+003280         GO TO 4000-EXIT
+003290     END-IF.
+003300     MOVE STUDNOCHOICE TO WS-TARGET-INDEX.
+003310     MOVE sno(WS-TARGET-INDEX) TO WS-AUDIT-SNO.
+003320     PERFORM 8500-FORMAT-CURRENT-VALUE THRU 8500-EXIT.
+003330     MOVE WS-FORMATTED-VALUE TO WS-AUDIT-OLD-VALUE.
+003340     DISPLAY "ENTER COURSE: " WITH NO ADVANCING.
+003350     ACCEPT course(WS-TARGET-INDEX).
+003360     PERFORM 3200-ACCEPT-VALID-MOBILE THRU 3200-EXIT.
+003370     DISPLAY "ENTER LANDLINE: " WITH NO ADVANCING.
+003380     ACCEPT landline(WS-TARGET-INDEX).
+003390     PERFORM 3300-ACCEPT-VALID-AGE THRU 3300-EXIT.
+003400     PERFORM 8500-FORMAT-CURRENT-VALUE THRU 8500-EXIT.
+003410     MOVE WS-FORMATTED-VALUE TO WS-AUDIT-NEW-VALUE.
+003420     MOVE "EDIT" TO WS-AUDIT-ACTION.
+003430     PERFORM 8100-WRITE-AUDIT-LOG THRU 8100-EXIT.
+003440     PERFORM 8900-SAVE-STUDENT-MASTER THRU 8900-EXIT.
+003450     DISPLAY "EDITED".
+003460 4000-EXIT.
+003470     EXIT.
+
+003480*****************************************************************
+003490*    5000 - DELETE STUDENT                                       *
+003500*****************************************************************
+003510 5000-DELETE-STUDENT.
+003520     IF STUDCOUNT = 0
+003530         DISPLAY "CAN'T DELETE. NO STUDENTS IN DIRECTORY"
+003540         GO TO 5000-EXIT
+003550     END-IF.
+003560     PERFORM 7100-LIST-STUDENT-NUMBERS THRU 7100-EXIT.
+003570     DISPLAY "WHAT TO DELETE (1-" STUDCOUNT "): "
+003580         WITH NO ADVANCING.
+003590     ACCEPT STUDNOCHOICE.
+003600     IF STUDNOCHOICE < 1 OR STUDNOCHOICE > STUDCOUNT
+003610         DISPLAY "INVALID SELECTION."
+003620         GO TO 5000-EXIT
+003630     END-IF.
+003640     MOVE STUDNOCHOICE TO WS-TARGET-INDEX.
+003650     MOVE sno(WS-TARGET-INDEX) TO WS-AUDIT-SNO.
+003660     PERFORM 8500-FORMAT-CURRENT-VALUE THRU 8500-EXIT.
+003670     MOVE WS-FORMATTED-VALUE TO WS-AUDIT-OLD-VALUE.
+003680     MOVE SPACES TO WS-AUDIT-NEW-VALUE.
+003690     COMPUTE WS-LAST-INDEX = STUDCOUNT - 1.
+003700     PERFORM 5100-COMPACT-TABLE THRU 5100-EXIT
+003710         VARYING CTR FROM STUDNOCHOICE BY 1
+003720         UNTIL CTR > WS-LAST-INDEX.
+003730     PERFORM 5200-CLEAR-LAST-OCCURRENCE THRU 5200-EXIT.
+003740     SUBTRACT 1 FROM STUDCOUNT.
+003750     MOVE "DELETE" TO WS-AUDIT-ACTION.
+003760     PERFORM 8100-WRITE-AUDIT-LOG THRU 8100-EXIT.
+003770     PERFORM 8900-SAVE-STUDENT-MASTER THRU 8900-EXIT.
+003780     DISPLAY "DELETED".
+003790 5000-EXIT.
+003800     EXIT.
+
+003810 5100-COMPACT-TABLE.
+003820     COMPUTE WS-NEXT-INDEX = CTR + 1.
+003830     MOVE fullname(WS-NEXT-INDEX) TO fullname(CTR).
+003840     MOVE sno(WS-NEXT-INDEX) TO sno(CTR).
+003850     MOVE course(WS-NEXT-INDEX) TO course(CTR).
+003860     MOVE mobile(WS-NEXT-INDEX) TO mobile(CTR).
+003870     MOVE landline(WS-NEXT-INDEX) TO landline(CTR).
+003880     MOVE age(WS-NEXT-INDEX) TO age(CTR).
+003890 5100-EXIT.
+003900     EXIT.
+
+003910 5200-CLEAR-LAST-OCCURRENCE.
+003920     MOVE SPACES TO fullname(STUDCOUNT).
+003930     MOVE SPACES TO sno(STUDCOUNT).
+003940     MOVE SPACES TO course(STUDCOUNT).
+003950     MOVE SPACES TO mobile(STUDCOUNT).
+003960     MOVE SPACES TO landline(STUDCOUNT).
+003970     MOVE ZERO TO age(STUDCOUNT).
+003980 5200-EXIT.
+003990     EXIT.
+
+004000*****************************************************************
+004010*    6000 - VIEW ONE STUDENT                                     *
+004020*****************************************************************
+004030 6000-VIEW-STUDENT.
+004040     IF STUDCOUNT = 0
+004050         DISPLAY "NO STUDENTS IN DIRECTORY"
+004060         GO TO 6000-EXIT
+004070     END-IF.
+004080     PERFORM 7100-LIST-STUDENT-NUMBERS THRU 7100-EXIT.
+004090     DISPLAY "WHAT TO VIEW (1-" STUDCOUNT "): " WITH NO ADVANCING.
+004100     ACCEPT STUDNOCHOICE.
+004110     IF STUDNOCHOICE < 1 OR STUDNOCHOICE > STUDCOUNT
+004120         DISPLAY "INVALID SELECTION."
+004130         GO TO 6000-EXIT
+004140     END-IF.
+004150     MOVE STUDNOCHOICE TO WS-TARGET-INDEX.
+004160     PERFORM 6100-DISPLAY-STUDENT-DETAIL THRU 6100-EXIT.
+004170 6000-EXIT.
+004180     EXIT.
+
+004190 6100-DISPLAY-STUDENT-DETAIL.
+004200     DISPLAY "FULL NAME: " fullname(WS-TARGET-INDEX).
+004210     DISPLAY "STUDENT NO: " sno(WS-TARGET-INDEX).
+004220     DISPLAY "COURSE: " course(WS-TARGET-INDEX).
+004230     DISPLAY "MOBILE NO: " mobile(WS-TARGET-INDEX).
+004240     DISPLAY "LANDLINE: " landline(WS-TARGET-INDEX).
+004250     DISPLAY "AGE: " age(WS-TARGET-INDEX).
+004260 6100-EXIT.
+004270     EXIT.
+
+004280*****************************************************************
+004290*    7000 - VIEW ALL STUDENTS                                    *
+004300*****************************************************************
+004310 7000-VIEW-ALL-STUDENTS.
+004320     IF STUDCOUNT = 0
+004330         DISPLAY "NO STUDENTS IN DIRECTORY"
+004340         GO TO 7000-EXIT
+004350     END-IF.
+004360     PERFORM 7010-DISPLAY-ONE-STUDENT THRU 7010-EXIT
+004370         VARYING CTR FROM 1 BY 1 UNTIL CTR > STUDCOUNT.
+004380 7000-EXIT.
+004390     EXIT.
+
+004400 7010-DISPLAY-ONE-STUDENT.
+004410     DISPLAY "STUDENT " CTR.
+004420     MOVE CTR TO WS-TARGET-INDEX.
+004430     PERFORM 6100-DISPLAY-STUDENT-DETAIL THRU 6100-EXIT.
+004440 7010-EXIT.
+004450     EXIT.
+
+004460 7100-LIST-STUDENT-NUMBERS.
+004470     DISPLAY "LIST OF STUDENT NUMBERS".
+004480     PERFORM 7110-DISPLAY-SNO-LINE THRU 7110-EXIT
+004490         VARYING CTR FROM 1 BY 1 UNTIL CTR > STUDCOUNT.
+004500 7100-EXIT.
+004510     EXIT.
+
+004520 7110-DISPLAY-SNO-LINE.
+004530     DISPLAY CTR ". " sno(CTR).
+004540 7110-EXIT.
+004550     EXIT.
+
+004560*****************************************************************
+004570*    7500 - SEARCH BY COURSE OR NAME FRAGMENT                    *
+004580*****************************************************************
+004590 7500-SEARCH-STUDENTS.
+004600     IF STUDCOUNT = 0
+004610         DISPLAY "NO STUDENTS IN DIRECTORY"
+004620         GO TO 7500-EXIT
+004630     END-IF.
+004640     DISPLAY "ENTER COURSE CODE OR NAME FRAGMENT: "
+004650         WITH NO ADVANCING.
+004660     ACCEPT WS-SEARCH-TEXT.
+004670     MOVE FUNCTION TRIM(WS-SEARCH-TEXT) TO WS-SEARCH-TRIMMED.
+004680     COMPUTE WS-SEARCH-LEN =
+004690         FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-TEXT)).
+004700     IF WS-SEARCH-LEN = 0
+004710         DISPLAY "SEARCH TEXT CANNOT BE BLANK."
+004720         GO TO 7500-EXIT
+004730     END-IF.
+004740     MOVE 0 TO WS-MATCH-COUNT.
+004750     PERFORM 7510-SEARCH-ONE-STUDENT THRU 7510-EXIT
+004760         VARYING CTR FROM 1 BY 1 UNTIL CTR > STUDCOUNT.
+004770     IF WS-MATCH-COUNT = 0
+004780         DISPLAY "NO MATCHING STUDENTS FOUND."
+004790     END-IF.
+004800 7500-EXIT.
+004810     EXIT.
+
+004820 7510-SEARCH-ONE-STUDENT.
+004830     MOVE "N" TO WS-MATCH-SW.
+004840     MOVE 0 TO WS-TALLY.
+004850     INSPECT course(CTR) TALLYING WS-TALLY
+004860         FOR ALL WS-SEARCH-TRIMMED(1:WS-SEARCH-LEN).
+004870     IF WS-TALLY > 0
+004880         MOVE "Y" TO WS-MATCH-SW
+004890     ELSE
+004900         MOVE 0 TO WS-TALLY
+004910         INSPECT fullname(CTR) TALLYING WS-TALLY
+004920             FOR ALL WS-SEARCH-TRIMMED(1:WS-SEARCH-LEN)
+004930         IF WS-TALLY > 0
+004940             MOVE "Y" TO WS-MATCH-SW
+004950         END-IF
+004960     END-IF.
+004970     IF WS-MATCH-FOUND
+004980         ADD 1 TO WS-MATCH-COUNT
+004990         DISPLAY CTR ". " sno(CTR) " " fullname(CTR)
+005000             " " course(CTR)
+005010     END-IF.
+005020 7510-EXIT.
+005030     EXIT.
+
+005040*****************************************************************
+005050*    7800 - EXTRACT DIRECTORY FOR THE REGISTRAR                  *
+005060*****************************************************************
+005070 7800-EXTRACT-STUDENTS.
+005080     IF STUDCOUNT = 0
+005090         DISPLAY "NO STUDENTS IN DIRECTORY"
+005100         GO TO 7800-EXIT
+005110     END-IF.
+005120     OPEN OUTPUT EXTRACT-FILE.
+005121     IF WS-EXTRACT-FILE-STATUS NOT = "00"
+005122         DISPLAY "UNABLE TO OPEN STUDEXT FOR OUTPUT. STATUS="
+005123             WS-EXTRACT-FILE-STATUS
+005124         GO TO 7800-EXIT
+005125     END-IF.
+005130     PERFORM 7810-WRITE-EXTRACT-RECORD THRU 7810-EXIT
+005140         VARYING CTR FROM 1 BY 1 UNTIL CTR > STUDCOUNT.
+005150     CLOSE EXTRACT-FILE.
+005160     DISPLAY "STUDENT DIRECTORY EXTRACT WRITTEN TO STUDEXT".
+005170 7800-EXIT.
+005180     EXIT.
+
+005190 7810-WRITE-EXTRACT-RECORD.
+005200     MOVE sno(CTR) TO WE-SNO.
+005210     MOVE fullname(CTR) TO WE-FULLNAME.
+005220     MOVE course(CTR) TO WE-COURSE.
+005230     MOVE mobile(CTR) TO WE-MOBILE.
+005240     MOVE landline(CTR) TO WE-LANDLINE.
+005250     MOVE age(CTR) TO WE-AGE.
+005260     MOVE WS-EXTRACT-LINE TO EXTRACT-RECORD.
+005270     WRITE EXTRACT-RECORD.
+005280 7810-EXIT.
+005290     EXIT.
+
+005300*****************************************************************
+005310*    8100 - AUDIT LOG                                            *
+005320*****************************************************************
+005330 8100-WRITE-AUDIT-LOG.
+005340     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+005350     ACCEPT WS-CURRENT-TIME FROM TIME.
+005360     MOVE SPACES TO WS-AUDIT-DATE.
+005370     STRING WS-CUR-YYYY "-" WS-CUR-MM "-" WS-CUR-DD
+005380         DELIMITED BY SIZE INTO WS-AUDIT-DATE.
+005390     MOVE SPACES TO WS-AUDIT-TIME.
+005400     STRING WS-CUR-HH ":" WS-CUR-MIN ":" WS-CUR-SEC
+005410         DELIMITED BY SIZE INTO WS-AUDIT-TIME.
+005420     MOVE WS-AUDIT-LINE TO AUDIT-LOG-RECORD.
+005430     OPEN EXTEND AUDIT-LOG-FILE.
+005440     IF WS-AUDIT-FILE-STATUS = "35"
+005450         OPEN OUTPUT AUDIT-LOG-FILE
+005460     END-IF.
+005470     WRITE AUDIT-LOG-RECORD.
+005480     CLOSE AUDIT-LOG-FILE.
+005490 8100-EXIT.
+005500     EXIT.
+
+005510*****************************************************************
+005520*    8500 - FORMAT A STUDENT ROW FOR THE AUDIT LOG               *
+005530*****************************************************************
+005540 8500-FORMAT-CURRENT-VALUE.
+005550     MOVE SPACES TO WS-FORMATTED-VALUE.
+005560     STRING "NAME=" fullname(WS-TARGET-INDEX) DELIMITED BY SIZE
+005570         " SNO=" sno(WS-TARGET-INDEX) DELIMITED BY SIZE
+005580         " COURSE=" course(WS-TARGET-INDEX) DELIMITED BY SIZE
+005590         " MOBILE=" mobile(WS-TARGET-INDEX) DELIMITED BY SIZE
+005600         " LANDLINE=" landline(WS-TARGET-INDEX) DELIMITED BY SIZE
+005610         " AGE=" age(WS-TARGET-INDEX) DELIMITED BY SIZE
+005620         INTO WS-FORMATTED-VALUE.
+005630 8500-EXIT.
+005640     EXIT.
+
+005650*****************************************************************
+005660*    8900 - SAVE THE WORKING TABLE BACK TO THE MASTER FILE       *
+005670*****************************************************************
+005680 8900-SAVE-STUDENT-MASTER.
+005681     IF WS-MASTER-TRUNCATED
+005682         DISPLAY "SAVE SKIPPED: STUDENT-MASTER-FILE HAS MORE "
+005683             "RECORDS THAN FIT IN WORKING STORAGE. RAISE "
+005684             "WS-MAX-STUDENTS BEFORE SAVING AGAIN."
+005685         GO TO 8900-EXIT
+005686     END-IF.
+005690     OPEN OUTPUT STUDENT-MASTER-FILE.
+005700     PERFORM 8910-WRITE-STUDENT-RECORD THRU 8910-EXIT
+005710         VARYING CTR FROM 1 BY 1 UNTIL CTR > STUDCOUNT.
+005720     CLOSE STUDENT-MASTER-FILE.
+005730 8900-EXIT.
+005740     EXIT.
+
+005750 8910-WRITE-STUDENT-RECORD.
+005760     MOVE STUDENT-INFO(CTR) TO STUDENT-MASTER-RECORD.
+005770     WRITE STUDENT-MASTER-RECORD.
+005780 8910-EXIT.
+005790     EXIT.
+
+005800*****************************************************************
+005810*    9000 - TERMINATION                                          *
+005820*****************************************************************
+005830 9000-TERMINATE.
+005840     DISPLAY "GOODBYE.".
+005850 9000-EXIT.
+005860     EXIT.
+
